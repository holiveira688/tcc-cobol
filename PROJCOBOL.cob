@@ -17,9 +17,34 @@
        FILE-CONTROL.
        SELECT ALUNOS ASSIGN TO 'C:\COBOL\tcc-cobol\ALUNOS.DAT'
        ORGANIZATION IS INDEXED
-       ACCESS MODE IS RANDOM
+       ACCESS MODE IS DYNAMIC
        FILE STATUS IS ALUNOS-STATUS
-       RECORD KEY IS ALUNOS-CHAVE.
+       RECORD KEY IS ALUNOS-CHAVE
+       ALTERNATE RECORD KEY IS NOME-ALUNOS WITH DUPLICATES.
+
+       SELECT RELALUNO ASSIGN TO 'C:\COBOL\tcc-cobol\RELALUNO.TXT'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS RELALUNO-STATUS.
+
+       SELECT SORTALU ASSIGN TO 'SORTWK1'.
+
+       SELECT DISCIPLINAS ASSIGN TO 'C:\COBOL\tcc-cobol\DISCIPLI.DAT'
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS DISCIPLINAS-STATUS
+       RECORD KEY IS DISCIPLINAS-CHAVE.
+
+       SELECT AUDITORIA ASSIGN TO 'C:\COBOL\tcc-cobol\AUDITORI.TXT'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS AUDITORIA-STATUS.
+
+       SELECT CSVALUNO ASSIGN TO 'C:\COBOL\tcc-cobol\ALUNOS.CSV'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS CSVALUNO-STATUS.
+
+       SELECT RELCKPT ASSIGN TO 'C:\COBOL\tcc-cobol\RELCKPT.TXT'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS RELCKPT-STATUS.
 
       *-----------------VARIAVEIS DA ESTRUTURA--------------------------
 
@@ -29,10 +54,48 @@
        01 ALUNOS-REG.
           05 ALUNOS-CHAVE.
           10 RM-ALUNOS                             PIC 9(05).
+          10 ANO-LETIVO                            PIC 9(04).
           05 NOME-ALUNOS                           PIC X(20).
           05 SERIE-ALUNOS                          PIC X(03).
           05 NOTA-1BIMESTRE                        PIC 9(02).
           05 NOTA-2BIMESTRE                        PIC 9(02).
+          05 NOTA-3BIMESTRE                        PIC 9(02).
+          05 NOTA-4BIMESTRE                        PIC 9(02).
+
+       FD RELALUNO.
+       01 REC-RELATORIO                            PIC X(100).
+
+       SD SORTALU.
+       01 SORTALU-REG.
+          05 SORT-RM                                PIC 9(05).
+          05 SORT-ANO                               PIC 9(04).
+          05 SORT-NOME                              PIC X(20).
+          05 SORT-SERIE                             PIC X(03).
+          05 SORT-NOTA1                             PIC 9(02).
+          05 SORT-NOTA2                             PIC 9(02).
+          05 SORT-NOTA3                             PIC 9(02).
+          05 SORT-NOTA4                             PIC 9(02).
+
+       FD DISCIPLINAS.
+       01 DISCIPLINAS-REG.
+          05 DISCIPLINAS-CHAVE.
+             10 DISC-RM                              PIC 9(05).
+             10 DISC-ANO                             PIC 9(04).
+             10 DISC-COD                             PIC 9(03).
+          05 DISC-NOME                               PIC X(15).
+          05 DISC-NOTA-1BIMESTRE                     PIC 9(02).
+          05 DISC-NOTA-2BIMESTRE                     PIC 9(02).
+          05 DISC-NOTA-3BIMESTRE                     PIC 9(02).
+          05 DISC-NOTA-4BIMESTRE                     PIC 9(02).
+
+       FD AUDITORIA.
+       01 REC-AUDITORIA                            PIC X(150).
+
+       FD CSVALUNO.
+       01 REC-CSV                                  PIC X(120).
+
+       FD RELCKPT.
+       01 REC-CKPT                                 PIC X(12).
 
       *----------------VARIAVEIS DE APOIO-------------------------------
 
@@ -41,11 +104,136 @@
        77 WRK-MODULO                               PIC X(25).
        77 WRK-TECLA                                PIC X(01).
        77 ALUNOS-STATUS                            PIC 9(02).
+       77 RELALUNO-STATUS                          PIC 9(02).
        77 WRK-MSGERRO                              PIC X(40).
        77 WRK-MEDIA                                PIC 9(02) COMP-3.
        77 WRK-MEDIA-EDITADA                        PIC Z9.
        77 WRK-LINHA                                PIC 9(02) VALUE 5.
        77 WRK-MEDIA-STATUS                         PIC X(10).
+       77 WRK-NOTA-VALIDA                          PIC X(01) VALUE 'S'.
+           88 NOTAS-OK                             VALUE 'S'.
+           88 NOTAS-INVALIDAS                      VALUE 'N'.
+       77 WRK-FIM-SORT                             PIC X(01).
+           88 FIM-SORT                             VALUE 'S'.
+           88 NAO-FIM-SORT                         VALUE 'N'.
+       77 WRK-SERIE-ANTERIOR                       PIC X(03).
+       77 WRK-ANO-ANTERIOR                         PIC 9(04).
+       77 WRK-TOTAL-ALUNOS                         PIC 9(05) COMP-3.
+       77 WRK-QTD-ALUNOS-SERIE                     PIC 9(05) COMP-3.
+       77 WRK-SOMA-MEDIA-SERIE                     PIC 9(07) COMP-3.
+       77 WRK-MEDIA-SERIE                          PIC 9(02) COMP-3.
+       77 WRK-MEDIA-SERIE-EDITADA                  PIC Z9.
+       77 WRK-QTD-APROVADOS-SERIE                  PIC 9(05) COMP-3.
+       77 WRK-QTD-REPROVADOS-SERIE                 PIC 9(05) COMP-3.
+       77 DISCIPLINAS-STATUS                       PIC 9(02).
+       77 WRK-OPCAO-DISC                           PIC X(01).
+       77 WRK-NOTA-VALIDA-DISC                     PIC X(01) VALUE 'S'.
+           88 NOTAS-DISC-OK                        VALUE 'S'.
+           88 NOTAS-DISC-INVALIDAS                 VALUE 'N'.
+       77 WRK-ANO-DISC                              PIC 9(04).
+       77 AUDITORIA-STATUS                         PIC 9(02).
+       77 CSVALUNO-STATUS                          PIC 9(02).
+       77 RELCKPT-STATUS                           PIC 9(02).
+       77 WRK-TEM-CKPT                             PIC X(01) VALUE 'N'.
+           88 TEM-CHECKPOINT                       VALUE 'S'.
+           88 SEM-CHECKPOINT                       VALUE 'N'.
+
+      *------------CHECKPOINT DO RELATORIO DE ALUNOS----------------------
+
+       01 WRK-CKPT-KEY.
+          05 CKPT-ANO                               PIC 9(04).
+          05 CKPT-SERIE                            PIC X(03).
+
+       01 WRK-SORT-KEYNOW.
+          05 ATUAL-ANO                              PIC 9(04).
+          05 ATUAL-SERIE                           PIC X(03).
+
+      *------------REGISTRO ANTERIOR DO ALUNO (PARA AUDITORIA)-----------
+
+       01 ALUNOS-REG-ANTES.
+          05 RM-ANTES                              PIC 9(05).
+          05 NOME-ANTES                            PIC X(20).
+          05 SERIE-ANTES                           PIC X(03).
+          05 NOTA1-ANTES                           PIC 9(02).
+          05 NOTA2-ANTES                           PIC 9(02).
+          05 NOTA3-ANTES                           PIC 9(02).
+          05 NOTA4-ANTES                           PIC 9(02).
+
+      *------------LINHA DO LOG DE AUDITORIA------------------------------
+
+       01 WRK-AUD-LIN.
+          05 AUD-RM                                PIC 9(05).
+          05 FILLER                                PIC X(01).
+          05 AUD-ANO                               PIC 9(04).
+          05 FILLER                                PIC X(01).
+          05 AUD-DATA                              PIC 9(08).
+          05 FILLER                                PIC X(01).
+          05 AUD-HORA                              PIC 9(08).
+          05 FILLER                                PIC X(01).
+          05 AUD-OPERACAO                          PIC X(10).
+          05 FILLER                                PIC X(01).
+          05 AUD-ANTES.
+             10 AUD-ANTES-NOME                     PIC X(20).
+             10 AUD-ANTES-SERIE                    PIC X(03).
+             10 AUD-ANTES-NOTA1                    PIC 9(02).
+             10 AUD-ANTES-NOTA2                    PIC 9(02).
+             10 AUD-ANTES-NOTA3                    PIC 9(02).
+             10 AUD-ANTES-NOTA4                    PIC 9(02).
+          05 FILLER                                PIC X(01).
+          05 AUD-DEPOIS.
+             10 AUD-DEPOIS-NOME                    PIC X(20).
+             10 AUD-DEPOIS-SERIE                   PIC X(03).
+             10 AUD-DEPOIS-NOTA1                   PIC 9(02).
+             10 AUD-DEPOIS-NOTA2                   PIC 9(02).
+             10 AUD-DEPOIS-NOTA3                   PIC 9(02).
+             10 AUD-DEPOIS-NOTA4                   PIC 9(02).
+          05 FILLER                                PIC X(26).
+
+      *------------LINHAS DO RELATORIO EM ARQUIVO-----------------------
+
+       01 WRK-REL-CAB                              PIC X(100) VALUE
+           'RM    ANO  NOME                 SERIE  N1BIM  N2BIM  N3BIM
+      -    '  N4BIM  MEDIA  STATUS'.
+
+       01 WRK-REL-LIN.
+          05 REL-RM                                PIC 9(05).
+          05 FILLER                                PIC X(01).
+          05 REL-ANO                               PIC 9(04).
+          05 FILLER                                PIC X(01).
+          05 REL-NOME                              PIC X(20).
+          05 FILLER                                PIC X(01).
+          05 REL-SERIE                             PIC X(03).
+          05 FILLER                                PIC X(02).
+          05 REL-NOTA1                             PIC Z9.
+          05 FILLER                                PIC X(05).
+          05 REL-NOTA2                             PIC Z9.
+          05 FILLER                                PIC X(05).
+          05 REL-NOTA3                             PIC Z9.
+          05 FILLER                                PIC X(05).
+          05 REL-NOTA4                             PIC Z9.
+          05 FILLER                                PIC X(05).
+          05 REL-MEDIA                             PIC Z9.
+          05 FILLER                                PIC X(05).
+          05 REL-STATUS                            PIC X(10).
+          05 FILLER                                PIC X(18).
+
+       01 WRK-REL-SUBTOT.
+          05 FILLER                                PIC X(07) VALUE
+                                                     'TURMA: '.
+          05 SUB-SERIE                              PIC X(03).
+          05 FILLER                                PIC X(02).
+          05 FILLER                                PIC X(13) VALUE
+                                                     'MEDIA TURMA: '.
+          05 SUB-MEDIA                               PIC ZZ9.
+          05 FILLER                                PIC X(02).
+          05 FILLER                                PIC X(11) VALUE
+                                                     'APROVADOS: '.
+          05 SUB-APROVADOS                           PIC ZZ9.
+          05 FILLER                                PIC X(02).
+          05 FILLER                                PIC X(12) VALUE
+                                                     'REPROVADOS: '.
+          05 SUB-REPROVADOS                          PIC ZZ9.
+          05 FILLER                                PIC X(20).
 
       *--------------TELAS DO SISTEMA-----------------------------------
 
@@ -84,13 +272,16 @@
 
        01 MENU.
             05 LINE 07 COLUMN 15 VALUE '1 - INCLUIR ALUNO'.
-            05 LINE 08 COLUMN 15 VALUE '2 - CONSULTAR ALUNO'.
-            05 LINE 09 COLUMN 15 VALUE '3 - ALTERAR ALUNO'.
-            05 LINE 10 COLUMN 15 VALUE '4 - EXCLUIR ALUNO'.
-            05 LINE 11 COLUMN 15 VALUE '5 - RELACAO DE ALUNOS'.
-            05 LINE 12 COLUMN 15 VALUE '6 - SAIR'.
-            05 LINE 13 COLUMN 15 VALUE 'OPCAO......: ' .
-            05 LINE 13 COLUMN 28 USING WRK-OPCAO.
+            05 LINE 08 COLUMN 15 VALUE '2 - CONSULTAR ALUNO POR RM'.
+            05 LINE 09 COLUMN 15 VALUE '3 - CONSULTAR ALUNO POR NOME'.
+            05 LINE 10 COLUMN 15 VALUE '4 - ALTERAR ALUNO'.
+            05 LINE 11 COLUMN 15 VALUE '5 - EXCLUIR ALUNO'.
+            05 LINE 12 COLUMN 15 VALUE '6 - RELACAO DE ALUNOS'.
+            05 LINE 13 COLUMN 15 VALUE '7 - MODULO DISCIPLINAS'.
+            05 LINE 14 COLUMN 15 VALUE '8 - EXPORTAR CSV'.
+            05 LINE 15 COLUMN 15 VALUE '9 - SAIR'.
+            05 LINE 17 COLUMN 15 VALUE 'OPCAO......: ' .
+            05 LINE 17 COLUMN 28 USING WRK-OPCAO.
 
       *-------------TELA REGISTRO DE ALUNOS-----------------------------
 
@@ -99,6 +290,9 @@
               10 LINE 10 COLUMN 10 VALUE 'RM...  '.
               10 COLUMN PLUS 2 PIC 9(05) USING RM-ALUNOS
                  BLANK WHEN ZEROS.
+              10 COLUMN PLUS 4 VALUE 'ANO LETIVO.  '.
+              10 COLUMN PLUS 2 PIC 9(04) USING ANO-LETIVO
+                 BLANK WHEN ZEROS.
            05  SS-DADOS.
               10 LINE 11 COLUMN 10 VALUE 'NOME.... ' .
               10 COLUMN PLUS 2 PIC X(20) USING NOME-ALUNOS.
@@ -108,38 +302,135 @@
               10 COLUMN PLUS 2 PIC 9(02) USING NOTA-1BIMESTRE.
               10 LINE 14 COLUMN 10 VALUE 'NOTA SEGUNDO BIMESTRE' .
               10 COLUMN PLUS 2 PIC 9(02) USING NOTA-2BIMESTRE.
+              10 LINE 15 COLUMN 10 VALUE 'NOTA TERCEIRO BIMESTRE' .
+              10 COLUMN PLUS 2 PIC 9(02) USING NOTA-3BIMESTRE.
+              10 LINE 16 COLUMN 10 VALUE 'NOTA QUARTO BIMESTRE' .
+              10 COLUMN PLUS 2 PIC 9(02) USING NOTA-4BIMESTRE.
+
+      *-------------TELA BUSCA ALUNO POR NOME----------------------------
+
+       01 TELA-BUSCA-NOME.
+           05 CHAVE-NOME FOREGROUND-COLOR 2.
+              10 LINE 10 COLUMN 10 VALUE 'NOME...  '.
+              10 COLUMN PLUS 2 PIC X(20) USING NOME-ALUNOS.
+
+      *-------------TELA MENU DO MODULO DE DISCIPLINAS-------------------
+
+       01 MENU-DISCIPLINAS.
+            05 LINE 07 COLUMN 15 VALUE '1 - INCLUIR DISCIPLINA'.
+            05 LINE 08 COLUMN 15 VALUE '2 - CONSULTAR DISCIPLINA'.
+            05 LINE 09 COLUMN 15 VALUE '3 - ALTERAR DISCIPLINA'.
+            05 LINE 10 COLUMN 15 VALUE '4 - EXCLUIR DISCIPLINA'.
+            05 LINE 11 COLUMN 15 VALUE '5 - RELATORIO DE DISCIPLINAS'.
+            05 LINE 12 COLUMN 15 VALUE '6 - VOLTAR'.
+            05 LINE 14 COLUMN 15 VALUE 'OPCAO......: ' .
+            05 LINE 14 COLUMN 28 USING WRK-OPCAO-DISC.
+
+      *-------------TELA REGISTRO DE DISCIPLINAS--------------------------
+
+       01 TELA-DISCIPLINA.
+           05 CHAVE-DISC FOREGROUND-COLOR 2.
+              10 LINE 10 COLUMN 10 VALUE 'RM...  '.
+              10 COLUMN PLUS 2 PIC 9(05) USING DISC-RM
+                 BLANK WHEN ZEROS.
+              10 COLUMN PLUS 4 VALUE 'ANO LETIVO.  '.
+              10 COLUMN PLUS 2 PIC 9(04) USING WRK-ANO-DISC
+                 BLANK WHEN ZEROS.
+              10 LINE 11 COLUMN 10 VALUE 'COD DISCIPLINA  '.
+              10 COLUMN PLUS 2 PIC 9(03) USING DISC-COD
+                 BLANK WHEN ZEROS.
+           05  SS-DADOS-DISC.
+              10 LINE 12 COLUMN 10 VALUE 'DISCIPLINA... ' .
+              10 COLUMN PLUS 2 PIC X(15) USING DISC-NOME.
+              10 LINE 13 COLUMN 10 VALUE 'NOTA PRIMEIRO BIMESTRE' .
+              10 COLUMN PLUS 2 PIC 9(02) USING DISC-NOTA-1BIMESTRE.
+              10 LINE 14 COLUMN 10 VALUE 'NOTA SEGUNDO BIMESTRE' .
+              10 COLUMN PLUS 2 PIC 9(02) USING DISC-NOTA-2BIMESTRE.
+              10 LINE 15 COLUMN 10 VALUE 'NOTA TERCEIRO BIMESTRE' .
+              10 COLUMN PLUS 2 PIC 9(02) USING DISC-NOTA-3BIMESTRE.
+              10 LINE 16 COLUMN 10 VALUE 'NOTA QUARTO BIMESTRE' .
+              10 COLUMN PLUS 2 PIC 9(02) USING DISC-NOTA-4BIMESTRE.
 
       *---------------TELA PARA MOSTRAR OS ERROS------------------------
 
        01 MOSTRA-ERRO.
            02 MSG-ERRO.
-               10 LINE 16 COLUMN 10 PIC X(30) FROM WRK-MSGERRO
+               10 LINE 19 COLUMN 10 PIC X(30) FROM WRK-MSGERRO
                BACKGROUND-COLOR 2 FOREGROUND-COLOR 8.
 
-               10 LINE 16 COLUMN 45 PIC X(01) USING WRK-TECLA.
+               10 LINE 19 COLUMN 45 PIC X(01) USING WRK-TECLA.
 
       *--------------TELA REGISTRO DO CABEÇALHO-------------------------
 
        01 RELAT-CABEC.
           05 LINE 4 COLUMN 01 VALUE "RM".
-          05 LINE 4 COLUMN 06 VALUE "NOME".
-          05 LINE 4 COLUMN 30 VALUE "SERIE".
-          05 LINE 4 COLUMN 36 VALUE "NOTA 1".
-          05 LINE 4 COLUMN 46 VALUE "NOTA 2".
-          05 LINE 4 COLUMN 56 VALUE "MEDIA".
-          05 LINE 4 COLUMN 66 VALUE "STATUS".
+          05 LINE 4 COLUMN 06 VALUE "ANO".
+          05 LINE 4 COLUMN 11 VALUE "NOME".
+          05 LINE 4 COLUMN 35 VALUE "SERIE".
+          05 LINE 4 COLUMN 41 VALUE "NOTA 1".
+          05 LINE 4 COLUMN 48 VALUE "NOTA 2".
+          05 LINE 4 COLUMN 55 VALUE "NOTA 3".
+          05 LINE 4 COLUMN 62 VALUE "NOTA 4".
+          05 LINE 4 COLUMN 69 VALUE "MEDIA".
+          05 LINE 4 COLUMN 76 VALUE "STATUS".
 
 
       *---------------TELA REGISTRO RELATORIO---------------------------
 
        01 RELAT-REG.
           05 LINE WRK-LINHA COLUMN 01 PIC 9(05) FROM RM-ALUNOS.
-          05 LINE WRK-LINHA COLUMN 06 PIC X(20) FROM NOME-ALUNOS.
-          05 LINE WRK-LINHA COLUMN 30 PIC X(03) FROM SERIE-ALUNOS.
-          05 LINE WRK-LINHA COLUMN 36 PIC 9(02) FROM NOTA-1BIMESTRE.
-          05 LINE WRK-LINHA COLUMN 46 PIC 9(02) FROM NOTA-2BIMESTRE.
-          05 LINE WRK-LINHA COLUMN 56 PIC 9(02) FROM WRK-MEDIA-EDITADA.
-          05 LINE WRK-LINHA COLUMN 66 PIC X(10) FROM WRK-MEDIA-STATUS.
+          05 LINE WRK-LINHA COLUMN 06 PIC 9(04) FROM ANO-LETIVO.
+          05 LINE WRK-LINHA COLUMN 11 PIC X(20) FROM NOME-ALUNOS.
+          05 LINE WRK-LINHA COLUMN 35 PIC X(03) FROM SERIE-ALUNOS.
+          05 LINE WRK-LINHA COLUMN 41 PIC 9(02) FROM NOTA-1BIMESTRE.
+          05 LINE WRK-LINHA COLUMN 48 PIC 9(02) FROM NOTA-2BIMESTRE.
+          05 LINE WRK-LINHA COLUMN 55 PIC 9(02) FROM NOTA-3BIMESTRE.
+          05 LINE WRK-LINHA COLUMN 62 PIC 9(02) FROM NOTA-4BIMESTRE.
+          05 LINE WRK-LINHA COLUMN 69 PIC 9(02) FROM WRK-MEDIA-EDITADA.
+          05 LINE WRK-LINHA COLUMN 76 PIC X(10) FROM WRK-MEDIA-STATUS.
+
+      *---------------TELA SUBTOTAL DA TURMA-----------------------------
+
+       01 RELAT-SUBTOTAL.
+          05 LINE WRK-LINHA COLUMN 01 VALUE "TURMA:".
+          05 LINE WRK-LINHA COLUMN 08 PIC X(03) FROM SERIE-ALUNOS.
+          05 LINE WRK-LINHA COLUMN 14 VALUE "MEDIA TURMA:".
+          05 LINE WRK-LINHA COLUMN 27 PIC ZZ9
+             FROM WRK-MEDIA-SERIE-EDITADA.
+          05 LINE WRK-LINHA COLUMN 32 VALUE "APROVADOS:".
+          05 LINE WRK-LINHA COLUMN 43 PIC ZZ9
+             FROM WRK-QTD-APROVADOS-SERIE.
+          05 LINE WRK-LINHA COLUMN 48 VALUE "REPROVADOS:".
+          05 LINE WRK-LINHA COLUMN 60 PIC ZZ9
+             FROM WRK-QTD-REPROVADOS-SERIE.
+
+      *--------------TELA REGISTRO DO CABEÇALHO DE DISCIPLINAS----------
+
+       01 RELAT-CABEC-DISC.
+          05 LINE 4 COLUMN 01 VALUE "RM".
+          05 LINE 4 COLUMN 08 VALUE "COD".
+          05 LINE 4 COLUMN 14 VALUE "DISCIPLINA".
+          05 LINE 4 COLUMN 32 VALUE "NOTA 1".
+          05 LINE 4 COLUMN 40 VALUE "NOTA 2".
+          05 LINE 4 COLUMN 48 VALUE "NOTA 3".
+          05 LINE 4 COLUMN 56 VALUE "NOTA 4".
+          05 LINE 4 COLUMN 64 VALUE "MEDIA".
+
+      *---------------TELA REGISTRO RELATORIO DE DISCIPLINAS------------
+
+       01 RELAT-REG-DISC.
+          05 LINE WRK-LINHA COLUMN 01 PIC 9(05) FROM DISC-RM.
+          05 LINE WRK-LINHA COLUMN 08 PIC 9(03) FROM DISC-COD.
+          05 LINE WRK-LINHA COLUMN 14 PIC X(15) FROM DISC-NOME.
+          05 LINE WRK-LINHA COLUMN 32 PIC 9(02)
+             FROM DISC-NOTA-1BIMESTRE.
+          05 LINE WRK-LINHA COLUMN 40 PIC 9(02)
+             FROM DISC-NOTA-2BIMESTRE.
+          05 LINE WRK-LINHA COLUMN 48 PIC 9(02)
+             FROM DISC-NOTA-3BIMESTRE.
+          05 LINE WRK-LINHA COLUMN 56 PIC 9(02)
+             FROM DISC-NOTA-4BIMESTRE.
+          05 LINE WRK-LINHA COLUMN 64 PIC Z9 FROM WRK-MEDIA-EDITADA.
 
       *-----------------------------------------------------------------
 
@@ -148,7 +439,7 @@
        0001-PRINCIPAL  SECTION.
 
        PERFORM 1000-INICIAR        THRU 1100-MONTATELA.
-       PERFORM 2000-PROCESSAR      UNTIL WRK-OPCAO = '6'.
+       PERFORM 2000-PROCESSAR      UNTIL WRK-OPCAO = '9'.
        PERFORM 3000-FINALIZAR.
            STOP RUN.
 
@@ -160,6 +451,18 @@
                   OPEN OUTPUT ALUNOS
                   CLOSE ALUNOS
                   OPEN I-O ALUNOS
+               END-IF
+            OPEN I-O DISCIPLINAS
+              IF DISCIPLINAS-STATUS = 35 THEN
+                  OPEN OUTPUT DISCIPLINAS
+                  CLOSE DISCIPLINAS
+                  OPEN I-O DISCIPLINAS
+               END-IF
+            OPEN EXTEND AUDITORIA
+              IF AUDITORIA-STATUS = 35 THEN
+                  OPEN OUTPUT AUDITORIA
+                  CLOSE AUDITORIA
+                  OPEN EXTEND AUDITORIA
                END-IF.
 
        1100-MONTATELA.
@@ -176,13 +479,22 @@
                 PERFORM 6000-CONSULTAR-ALUNO
              CONTINUE
               WHEN 3
+                PERFORM 6200-CONSULTAR-ALUNO-NOME
+             CONTINUE
+              WHEN 4
                 PERFORM 7000-ALTERAR-ALUNO
              CONTINUE
-             WHEN 4
+             WHEN 5
                 PERFORM 8000-EXCLUIR-ALUNO
              CONTINUE
-             WHEN 5
+             WHEN 6
              PERFORM 9000-RELAT-TELA
+             WHEN 7
+                PERFORM 4000-MODULO-DISCIPLINAS
+             CONTINUE
+             WHEN 8
+                PERFORM 9500-EXPORTAR-CSV
+             CONTINUE
             WHEN OTHER
               IF  WRK-OPCAO NOT EQUAL 'X'
                   DISPLAY 'ENTRE COM A OPCAO CERTA'
@@ -193,7 +505,25 @@
       *--------------FINALIZACAO----------------------------------------
 
        3000-FINALIZAR.
-            CLOSE ALUNOS.
+            CLOSE ALUNOS
+            CLOSE DISCIPLINAS
+            CLOSE AUDITORIA.
+
+      *-----------VALIDACAO DAS NOTAS DOS BIMESTRES----------------------
+
+       4800-VALIDAR-NOTAS.
+            MOVE 'S' TO WRK-NOTA-VALIDA.
+            IF NOTA-1BIMESTRE > 10 OR NOTA-2BIMESTRE > 10
+               OR NOTA-3BIMESTRE > 10 OR NOTA-4BIMESTRE > 10
+               MOVE 'N' TO WRK-NOTA-VALIDA
+            END-IF.
+
+      *-----------GRAVACAO DO LOG DE AUDITORIA DO ALUNO-------------------
+
+       4900-GRAVA-AUDITORIA.
+            ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+            ACCEPT AUD-HORA FROM TIME.
+            WRITE REC-AUDITORIA FROM WRK-AUD-LIN.
 
       *-------------INCLUSÃO DE ALUNO-----------------------------------
 
@@ -202,18 +532,39 @@
              MOVE 'MODULO - INCLUIR ALUNO' TO WRK-MODULO.
             DISPLAY TELA.
              ACCEPT TELA-REGISTRO.
+             PERFORM 4800-VALIDAR-NOTAS.
+             IF NOTAS-INVALIDAS
+                MOVE 'NOTA INVALIDA, USE 0 A 10' TO WRK-MSGERRO
+                ACCEPT MOSTRA-ERRO
+             ELSE
               WRITE ALUNOS-REG
               INVALID KEY
                  MOVE 'ALUNO EXISTENTE' TO WRK-MSGERRO
                   ACCEPT MOSTRA-ERRO
                   NOT INVALID KEY
+                  MOVE RM-ALUNOS TO AUD-RM
+                  MOVE ANO-LETIVO TO AUD-ANO
+                  MOVE 'INCLUSAO' TO AUD-OPERACAO
+                  MOVE SPACES TO AUD-ANTES-NOME
+                  MOVE SPACES TO AUD-ANTES-SERIE
+                  MOVE 0 TO AUD-ANTES-NOTA1 AUD-ANTES-NOTA2
+                            AUD-ANTES-NOTA3 AUD-ANTES-NOTA4
+                  MOVE NOME-ALUNOS TO AUD-DEPOIS-NOME
+                  MOVE SERIE-ALUNOS TO AUD-DEPOIS-SERIE
+                  MOVE NOTA-1BIMESTRE TO AUD-DEPOIS-NOTA1
+                  MOVE NOTA-2BIMESTRE TO AUD-DEPOIS-NOTA2
+                  MOVE NOTA-3BIMESTRE TO AUD-DEPOIS-NOTA3
+                  MOVE NOTA-4BIMESTRE TO AUD-DEPOIS-NOTA4
+                  PERFORM 4900-GRAVA-AUDITORIA
                   MOVE 'DESEJA INCLUIR ALUNO(S/N) ? '  TO WRK-MSGERRO
                   ACCEPT MOSTRA-ERRO
                   IF WRK-TECLA = 'S'
                   DISPLAY 'ALUNO REGISTRADO'
-                  END-WRITE.
-                  MOVE ALUNOS-STATUS TO WRK-MSGERRO.
-                  ACCEPT MOSTRA-ERRO.
+                  END-IF
+                  END-WRITE
+                  MOVE ALUNOS-STATUS TO WRK-MSGERRO
+                  ACCEPT MOSTRA-ERRO
+             END-IF.
 
                   DISPLAY TELA.
                  ACCEPT MENU.
@@ -235,6 +586,23 @@
                 END-READ.
                  ACCEPT MOSTRA-ERRO.
 
+      *---------------CONSULTA DE ALUNO POR NOME-------------------------
+
+       6200-CONSULTAR-ALUNO-NOME.
+             INITIALIZE ALUNOS-REG.
+             MOVE 'MODULO - CONSULTAR POR NOME' TO WRK-MODULO.
+             DISPLAY TELA.
+               DISPLAY TELA-BUSCA-NOME.
+               ACCEPT CHAVE-NOME.
+                READ ALUNOS KEY IS NOME-ALUNOS
+                 INVALID KEY
+                 MOVE 'ALUNO NAO ENCONTRADO' TO WRK-MSGERRO
+                NOT INVALID KEY
+                 MOVE ' ALUNO ENCONTRADO' TO WRK-MSGERRO
+                 DISPLAY TELA-REGISTRO
+                END-READ.
+                 ACCEPT MOSTRA-ERRO.
+
       *--------------ALTERAÇÃO DE ALUNO---------------------------------
 
        7000-ALTERAR-ALUNO.
@@ -245,10 +613,38 @@
               ACCEPT CHAVE.
                 READ ALUNOS
                 IF ALUNOS-STATUS = 0
+                    MOVE RM-ALUNOS TO RM-ANTES
+                    MOVE NOME-ALUNOS TO NOME-ANTES
+                    MOVE SERIE-ALUNOS TO SERIE-ANTES
+                    MOVE NOTA-1BIMESTRE TO NOTA1-ANTES
+                    MOVE NOTA-2BIMESTRE TO NOTA2-ANTES
+                    MOVE NOTA-3BIMESTRE TO NOTA3-ANTES
+                    MOVE NOTA-4BIMESTRE TO NOTA4-ANTES
                     ACCEPT SS-DADOS
+                    PERFORM 4800-VALIDAR-NOTAS
+                    IF NOTAS-INVALIDAS
+                        MOVE 'NOTA INVALIDA, USE 0 A 10' TO WRK-MSGERRO
+                        ACCEPT MOSTRA-ERRO
+                    ELSE
                     REWRITE ALUNOS-REG
                       IF ALUNOS-STATUS = 0
                         MOVE 'REGISTRO DE ALUNO ALTERADO'TO WRK-MSGERRO
+                        MOVE RM-ALUNOS TO AUD-RM
+                        MOVE ANO-LETIVO TO AUD-ANO
+                        MOVE 'ALTERACAO' TO AUD-OPERACAO
+                        MOVE NOME-ANTES TO AUD-ANTES-NOME
+                        MOVE SERIE-ANTES TO AUD-ANTES-SERIE
+                        MOVE NOTA1-ANTES TO AUD-ANTES-NOTA1
+                        MOVE NOTA2-ANTES TO AUD-ANTES-NOTA2
+                        MOVE NOTA3-ANTES TO AUD-ANTES-NOTA3
+                        MOVE NOTA4-ANTES TO AUD-ANTES-NOTA4
+                        MOVE NOME-ALUNOS TO AUD-DEPOIS-NOME
+                        MOVE SERIE-ALUNOS TO AUD-DEPOIS-SERIE
+                        MOVE NOTA-1BIMESTRE TO AUD-DEPOIS-NOTA1
+                        MOVE NOTA-2BIMESTRE TO AUD-DEPOIS-NOTA2
+                        MOVE NOTA-3BIMESTRE TO AUD-DEPOIS-NOTA3
+                        MOVE NOTA-4BIMESTRE TO AUD-DEPOIS-NOTA4
+                        PERFORM 4900-GRAVA-AUDITORIA
                         ACCEPT MOSTRA-ERRO
                       ELSE
                         MOVE 'REGISTRO DE ALUNO NAO ALTERADO'
@@ -256,6 +652,7 @@
 
                         ACCEPT MOSTRA-ERRO
                       END-IF
+                    END-IF
                 ELSE
                     MOVE 'REGISTRO DE ALUNO NAO ENCONTRADO  '
                     TO WRK-MSGERRO
@@ -284,6 +681,20 @@
                        MOVE 'ALUNO NAO EXCLUIDO' TO WRK-MSGERRO
                        NOT INVALID KEY
                        MOVE 'ALUNO EXCLUIDO' TO WRK-MSGERRO
+                       MOVE RM-ALUNOS TO AUD-RM
+                       MOVE ANO-LETIVO TO AUD-ANO
+                       MOVE 'EXCLUSAO' TO AUD-OPERACAO
+                       MOVE NOME-ALUNOS TO AUD-ANTES-NOME
+                       MOVE SERIE-ALUNOS TO AUD-ANTES-SERIE
+                       MOVE NOTA-1BIMESTRE TO AUD-ANTES-NOTA1
+                       MOVE NOTA-2BIMESTRE TO AUD-ANTES-NOTA2
+                       MOVE NOTA-3BIMESTRE TO AUD-ANTES-NOTA3
+                       MOVE NOTA-4BIMESTRE TO AUD-ANTES-NOTA4
+                       MOVE SPACES TO AUD-DEPOIS-NOME
+                       MOVE SPACES TO AUD-DEPOIS-SERIE
+                       MOVE 0 TO AUD-DEPOIS-NOTA1 AUD-DEPOIS-NOTA2
+                                 AUD-DEPOIS-NOTA3 AUD-DEPOIS-NOTA4
+                       PERFORM 4900-GRAVA-AUDITORIA
                        END-DELETE
                        ACCEPT MOSTRA-ERRO
                    END-IF
@@ -291,30 +702,379 @@
 
       *-----------------RELAÇÃO DE ALUNOS-------------------------------
 
-       9000-RELAT-TELA      SECTION.
+       9000-RELAT-TELA.
            MOVE 'MODULO - RELACAO DE ALUNOS' TO WRK-MODULO.
+            MOVE 5 TO WRK-LINHA.
+            MOVE 'N' TO WRK-TEM-CKPT.
+            OPEN INPUT RELCKPT.
+            IF RELCKPT-STATUS = 0
+               READ RELCKPT INTO WRK-CKPT-KEY
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE 'S' TO WRK-TEM-CKPT
+               END-READ
+               CLOSE RELCKPT
+            END-IF.
             DISPLAY TELA-2.
              DISPLAY RELAT-CABEC.
-                MOVE 0001 TO RM-ALUNOS
-            START ALUNOS KEY EQUAL RM-ALUNOS
-              READ ALUNOS
-           INVALID KEY
-             DISPLAY "NAO ACHOU"
-           NOT INVALID KEY
-             PERFORM UNTIL ALUNOS-STATUS EQUAL 10
-              COMPUTE WRK-MEDIA = (NOTA-1BIMESTRE + NOTA-2BIMESTRE) / 2
-                MOVE WRK-MEDIA TO WRK-MEDIA-EDITADA
+             IF TEM-CHECKPOINT
+                DISPLAY 'RETOMANDO A PARTIR DO ULTIMO CHECKPOINT'
+                OPEN EXTEND RELALUNO
+             ELSE
+                OPEN OUTPUT RELALUNO
+                WRITE REC-RELATORIO FROM WRK-REL-CAB
+             END-IF.
+             MOVE 0 TO WRK-TOTAL-ALUNOS.
+             MOVE SPACES TO WRK-SERIE-ANTERIOR.
+             MOVE 0 TO WRK-ANO-ANTERIOR.
+             CLOSE ALUNOS.
+             SORT SORTALU ON ASCENDING KEY SORT-ANO SORT-SERIE SORT-RM
+                  USING ALUNOS
+                  OUTPUT PROCEDURE IS 9100-PROCESSA-RELATORIO.
+             OPEN I-O ALUNOS.
+             IF WRK-TOTAL-ALUNOS = 0
+                DISPLAY "NAO ACHOU"
+             END-IF
+             CLOSE RELALUNO.
+             OPEN OUTPUT RELCKPT.
+             CLOSE RELCKPT.
+             MOVE "APERTE ALGUMA TECLA" TO WRK-MSGERRO.
+           ACCEPT MOSTRA-ERRO.
+
+      *-----------PROCESSAMENTO DO RELATORIO ORDENADO POR SERIE---------
+
+       9100-PROCESSA-RELATORIO.
+            MOVE 'N' TO WRK-FIM-SORT.
+            MOVE 0 TO WRK-QTD-ALUNOS-SERIE WRK-SOMA-MEDIA-SERIE
+                      WRK-QTD-APROVADOS-SERIE WRK-QTD-REPROVADOS-SERIE.
+            RETURN SORTALU AT END MOVE 'S' TO WRK-FIM-SORT.
+            PERFORM UNTIL FIM-SORT
+               MOVE SORT-SERIE TO ATUAL-SERIE
+               MOVE SORT-ANO   TO ATUAL-ANO
+               IF TEM-CHECKPOINT AND WRK-SORT-KEYNOW NOT > WRK-CKPT-KEY
+                  RETURN SORTALU AT END MOVE 'S' TO WRK-FIM-SORT
+               ELSE
+               MOVE 'N' TO WRK-TEM-CKPT
+               IF (SORT-SERIE NOT = WRK-SERIE-ANTERIOR
+                  OR SORT-ANO NOT = WRK-ANO-ANTERIOR)
+                  AND WRK-SERIE-ANTERIOR NOT = SPACES
+                  PERFORM 9200-IMPRIME-SUBTOTAL-SERIE
+                  PERFORM 9300-ATUALIZA-CHECKPOINT
+                  MOVE 0 TO WRK-QTD-ALUNOS-SERIE WRK-SOMA-MEDIA-SERIE
+                            WRK-QTD-APROVADOS-SERIE
+                            WRK-QTD-REPROVADOS-SERIE
+               END-IF
+               MOVE SORT-RM    TO RM-ALUNOS
+               MOVE SORT-ANO   TO ANO-LETIVO
+               MOVE SORT-NOME  TO NOME-ALUNOS
+               MOVE SORT-SERIE TO SERIE-ALUNOS
+               MOVE SORT-NOTA1 TO NOTA-1BIMESTRE
+               MOVE SORT-NOTA2 TO NOTA-2BIMESTRE
+               MOVE SORT-NOTA3 TO NOTA-3BIMESTRE
+               MOVE SORT-NOTA4 TO NOTA-4BIMESTRE
+               MOVE SORT-SERIE TO WRK-SERIE-ANTERIOR
+               MOVE SORT-ANO   TO WRK-ANO-ANTERIOR
+               COMPUTE WRK-MEDIA = (NOTA-1BIMESTRE + NOTA-2BIMESTRE +
+                   NOTA-3BIMESTRE + NOTA-4BIMESTRE) / 4
+               MOVE WRK-MEDIA TO WRK-MEDIA-EDITADA
                IF WRK-MEDIA >= 7
-                MOVE 'APROVADO' TO WRK-MEDIA-STATUS
+                  MOVE 'APROVADO' TO WRK-MEDIA-STATUS
+                  ADD 1 TO WRK-QTD-APROVADOS-SERIE
                ELSE
                   MOVE 'REPROVADO' TO WRK-MEDIA-STATUS
+                  ADD 1 TO WRK-QTD-REPROVADOS-SERIE
                END-IF
-           DISPLAY RELAT-REG
-              READ ALUNOS NEXT
-             ADD 1 TO WRK-LINHA
-               END-PERFORM
-                 END-READ
-                MOVE "APERTE ALGUMA TECLA" TO WRK-MSGERRO.
-           ACCEPT MOSTRA-ERRO.
+               DISPLAY RELAT-REG
+               MOVE SPACES TO WRK-REL-LIN
+               MOVE RM-ALUNOS TO REL-RM
+               MOVE ANO-LETIVO TO REL-ANO
+               MOVE NOME-ALUNOS TO REL-NOME
+               MOVE SERIE-ALUNOS TO REL-SERIE
+               MOVE NOTA-1BIMESTRE TO REL-NOTA1
+               MOVE NOTA-2BIMESTRE TO REL-NOTA2
+               MOVE NOTA-3BIMESTRE TO REL-NOTA3
+               MOVE NOTA-4BIMESTRE TO REL-NOTA4
+               MOVE WRK-MEDIA TO REL-MEDIA
+               MOVE WRK-MEDIA-STATUS TO REL-STATUS
+               WRITE REC-RELATORIO FROM WRK-REL-LIN
+               ADD 1 TO WRK-LINHA
+               ADD 1 TO WRK-TOTAL-ALUNOS
+               ADD 1 TO WRK-QTD-ALUNOS-SERIE
+               ADD WRK-MEDIA TO WRK-SOMA-MEDIA-SERIE
+               RETURN SORTALU AT END MOVE 'S' TO WRK-FIM-SORT
+               END-IF
+            END-PERFORM.
+            IF WRK-SERIE-ANTERIOR NOT = SPACES
+               PERFORM 9200-IMPRIME-SUBTOTAL-SERIE
+               PERFORM 9300-ATUALIZA-CHECKPOINT
+            END-IF.
+
+      *---------------SUBTOTAL DE APROVACAO POR TURMA--------------------
+
+       9200-IMPRIME-SUBTOTAL-SERIE.
+            IF WRK-QTD-ALUNOS-SERIE > 0
+               COMPUTE WRK-MEDIA-SERIE =
+                   WRK-SOMA-MEDIA-SERIE / WRK-QTD-ALUNOS-SERIE
+            ELSE
+               MOVE 0 TO WRK-MEDIA-SERIE
+            END-IF.
+            MOVE WRK-MEDIA-SERIE TO WRK-MEDIA-SERIE-EDITADA.
+            DISPLAY RELAT-SUBTOTAL.
+            ADD 1 TO WRK-LINHA.
+            MOVE SPACES TO WRK-REL-SUBTOT.
+            MOVE SERIE-ALUNOS TO SUB-SERIE.
+            MOVE WRK-MEDIA-SERIE-EDITADA TO SUB-MEDIA.
+            MOVE WRK-QTD-APROVADOS-SERIE TO SUB-APROVADOS.
+            MOVE WRK-QTD-REPROVADOS-SERIE TO SUB-REPROVADOS.
+            WRITE REC-RELATORIO FROM WRK-REL-SUBTOT.
+
+      *---------------GRAVACAO DO CHECKPOINT DO RELATORIO-----------------
+
+       9300-ATUALIZA-CHECKPOINT.
+            MOVE SERIE-ALUNOS TO CKPT-SERIE.
+            MOVE ANO-LETIVO TO CKPT-ANO.
+            OPEN OUTPUT RELCKPT.
+            WRITE REC-CKPT FROM WRK-CKPT-KEY.
+            CLOSE RELCKPT.
+
+      *-----------------EXPORTACAO DO CADASTRO PARA CSV-------------------
+
+       9500-EXPORTAR-CSV.
+            MOVE 'MODULO - EXPORTAR CSV' TO WRK-MODULO.
+            DISPLAY TELA-2.
+            OPEN OUTPUT CSVALUNO.
+            MOVE SPACES TO REC-CSV.
+            STRING 'RM,ANO,NOME,SERIE,NOTA1,NOTA2,NOTA3,NOTA4,MEDIA'
+                DELIMITED BY SIZE INTO REC-CSV.
+            WRITE REC-CSV.
+            MOVE LOW-VALUES TO ALUNOS-CHAVE.
+            START ALUNOS KEY IS NOT LESS THAN ALUNOS-CHAVE
+              INVALID KEY
+                 DISPLAY "NAO ACHOU"
+            END-START.
+            IF ALUNOS-STATUS = 0
+               PERFORM 9550-GRAVA-LINHA-CSV
+                  UNTIL ALUNOS-STATUS NOT = 0
+            END-IF.
+            CLOSE CSVALUNO.
+            MOVE "EXPORTACAO CONCLUIDA, APERTE UMA TECLA"
+            TO WRK-MSGERRO.
+            ACCEPT MOSTRA-ERRO.
+
+       9550-GRAVA-LINHA-CSV.
+            READ ALUNOS NEXT RECORD
+              AT END
+                 CONTINUE
+              NOT AT END
+                 COMPUTE WRK-MEDIA = (NOTA-1BIMESTRE + NOTA-2BIMESTRE +
+                     NOTA-3BIMESTRE + NOTA-4BIMESTRE) / 4
+                 MOVE WRK-MEDIA TO WRK-MEDIA-EDITADA
+                 MOVE SPACES TO REC-CSV
+                 STRING RM-ALUNOS      DELIMITED BY SIZE
+                        ','            DELIMITED BY SIZE
+                        ANO-LETIVO     DELIMITED BY SIZE
+                        ','            DELIMITED BY SIZE
+                        NOME-ALUNOS    DELIMITED BY SIZE
+                        ','            DELIMITED BY SIZE
+                        SERIE-ALUNOS   DELIMITED BY SIZE
+                        ','            DELIMITED BY SIZE
+                        NOTA-1BIMESTRE DELIMITED BY SIZE
+                        ','            DELIMITED BY SIZE
+                        NOTA-2BIMESTRE DELIMITED BY SIZE
+                        ','            DELIMITED BY SIZE
+                        NOTA-3BIMESTRE DELIMITED BY SIZE
+                        ','            DELIMITED BY SIZE
+                        NOTA-4BIMESTRE DELIMITED BY SIZE
+                        ','            DELIMITED BY SIZE
+                        WRK-MEDIA-EDITADA DELIMITED BY SIZE
+                        INTO REC-CSV
+                 WRITE REC-CSV
+            END-READ.
+
+      *-----------------MODULO DE DISCIPLINAS----------------------------
+
+       4000-MODULO-DISCIPLINAS.
+            PERFORM 4050-MONTA-MENU-DISC.
+            PERFORM 4100-PROCESSA-DISC UNTIL WRK-OPCAO-DISC = '6'.
+
+       4050-MONTA-MENU-DISC.
+            MOVE 'MODULO - DISCIPLINAS' TO WRK-MODULO.
+            DISPLAY TELA.
+            ACCEPT MENU-DISCIPLINAS.
+
+       4100-PROCESSA-DISC.
+            EVALUATE WRK-OPCAO-DISC
+             WHEN 1
+                PERFORM 4200-INCLUIR-DISCIPLINA
+             WHEN 2
+                PERFORM 4300-CONSULTAR-DISCIPLINA
+             WHEN 3
+                PERFORM 4400-ALTERAR-DISCIPLINA
+             WHEN 4
+                PERFORM 4500-EXCLUIR-DISCIPLINA
+             WHEN 5
+                PERFORM 4600-RELAT-DISCIPLINAS
+             WHEN OTHER
+              IF WRK-OPCAO-DISC NOT EQUAL '6'
+                  DISPLAY 'ENTRE COM A OPCAO CERTA'
+              END-IF
+            END-EVALUATE.
+            IF WRK-OPCAO-DISC NOT EQUAL '6'
+               PERFORM 4050-MONTA-MENU-DISC
+            END-IF.
+
+      *-----------VALIDACAO DAS NOTAS DAS DISCIPLINAS--------------------
+
+       4850-VALIDAR-NOTAS-DISC.
+            MOVE 'S' TO WRK-NOTA-VALIDA-DISC.
+            IF DISC-NOTA-1BIMESTRE > 10 OR DISC-NOTA-2BIMESTRE > 10
+               OR DISC-NOTA-3BIMESTRE > 10 OR DISC-NOTA-4BIMESTRE > 10
+               MOVE 'N' TO WRK-NOTA-VALIDA-DISC
+            END-IF.
+
+      *-------------INCLUSÃO DE DISCIPLINA--------------------------------
+
+       4200-INCLUIR-DISCIPLINA.
+             INITIALIZE DISCIPLINAS-REG.
+             INITIALIZE ALUNOS-REG.
+             MOVE 'MODULO - INCLUIR DISCIPLINA' TO WRK-MODULO.
+            DISPLAY TELA.
+             ACCEPT TELA-DISCIPLINA.
+             MOVE DISC-RM TO RM-ALUNOS.
+             MOVE WRK-ANO-DISC TO ANO-LETIVO.
+             MOVE WRK-ANO-DISC TO DISC-ANO.
+             READ ALUNOS
+             INVALID KEY
+                MOVE 'ALUNO NAO ENCONTRADO' TO WRK-MSGERRO
+                ACCEPT MOSTRA-ERRO
+             NOT INVALID KEY
+                PERFORM 4850-VALIDAR-NOTAS-DISC
+                IF NOTAS-DISC-INVALIDAS
+                   MOVE 'NOTA INVALIDA, USE 0 A 10' TO WRK-MSGERRO
+                   ACCEPT MOSTRA-ERRO
+                ELSE
+                 WRITE DISCIPLINAS-REG
+                 INVALID KEY
+                    MOVE 'DISCIPLINA EXISTENTE' TO WRK-MSGERRO
+                    ACCEPT MOSTRA-ERRO
+                 NOT INVALID KEY
+                    MOVE 'DISCIPLINA REGISTRADA' TO WRK-MSGERRO
+                    ACCEPT MOSTRA-ERRO
+                 END-WRITE
+                END-IF
+             END-READ.
+
+      *---------------CONSULTA DE DISCIPLINA------------------------------
+
+       4300-CONSULTAR-DISCIPLINA.
+             INITIALIZE DISCIPLINAS-REG.
+             MOVE 'MODULO - CONSULTAR DISCIPLINA' TO WRK-MODULO.
+             DISPLAY TELA.
+               DISPLAY TELA-DISCIPLINA.
+               ACCEPT CHAVE-DISC.
+               MOVE WRK-ANO-DISC TO DISC-ANO.
+                READ DISCIPLINAS
+                 INVALID KEY
+                 MOVE 'DISCIPLINA NAO ENCONTRADA' TO WRK-MSGERRO
+                NOT INVALID KEY
+                 MOVE 'DISCIPLINA ENCONTRADA' TO WRK-MSGERRO
+                 DISPLAY SS-DADOS-DISC
+                END-READ.
+                 ACCEPT MOSTRA-ERRO.
+
+      *--------------ALTERAÇÃO DE DISCIPLINA------------------------------
+
+       4400-ALTERAR-DISCIPLINA.
+             INITIALIZE DISCIPLINAS-REG.
+             MOVE 'MODULO - ALTERAR DISCIPLINA' TO WRK-MODULO.
+             DISPLAY TELA.
+             DISPLAY TELA-DISCIPLINA.
+              ACCEPT CHAVE-DISC.
+              MOVE WRK-ANO-DISC TO DISC-ANO.
+                READ DISCIPLINAS
+                IF DISCIPLINAS-STATUS = 0
+                    ACCEPT SS-DADOS-DISC
+                    PERFORM 4850-VALIDAR-NOTAS-DISC
+                    IF NOTAS-DISC-INVALIDAS
+                        MOVE 'NOTA INVALIDA, USE 0 A 10' TO WRK-MSGERRO
+                        ACCEPT MOSTRA-ERRO
+                    ELSE
+                    REWRITE DISCIPLINAS-REG
+                      IF DISCIPLINAS-STATUS = 0
+                        MOVE 'REGISTRO DE DISCIPLINA ALTERADO'
+                        TO WRK-MSGERRO
+                        ACCEPT MOSTRA-ERRO
+                      ELSE
+                        MOVE 'REGISTRO DE DISCIPLINA NAO ALTERADO'
+                        TO WRK-MSGERRO
+                        ACCEPT MOSTRA-ERRO
+                      END-IF
+                    END-IF
+                ELSE
+                    MOVE 'REGISTRO DE DISCIPLINA NAO ENCONTRADO'
+                    TO WRK-MSGERRO
+                    ACCEPT MOSTRA-ERRO
+                END-IF.
+
+      *------------------EXCLUSÃO DE DISCIPLINA----------------------------
+
+       4500-EXCLUIR-DISCIPLINA.
+            INITIALIZE DISCIPLINAS-REG
+            MOVE 'MODULO - EXCLUIR DISCIPLINA' TO WRK-MODULO.
+             DISPLAY TELA.
+                DISPLAY TELA-DISCIPLINA
+                ACCEPT CHAVE-DISC.
+               MOVE WRK-ANO-DISC TO DISC-ANO.
+               READ DISCIPLINAS
+                 INVALID KEY
+                  MOVE 'DISCIPLINA NAO ENCONTRADA'  TO WRK-MSGERRO
+                 NOT INVALID KEY
+                  MOVE 'DESEJA EXCLUIR DISCIPLINA(S/N) ? '
+                  TO WRK-MSGERRO
+                   DISPLAY SS-DADOS-DISC
+                    ACCEPT MOSTRA-ERRO
+                   IF WRK-TECLA = 'S'
+                       DELETE DISCIPLINAS
+                       INVALID KEY
+                       MOVE 'DISCIPLINA NAO EXCLUIDA' TO WRK-MSGERRO
+                       NOT INVALID KEY
+                       MOVE 'DISCIPLINA EXCLUIDA' TO WRK-MSGERRO
+                       END-DELETE
+                       ACCEPT MOSTRA-ERRO
+                   END-IF
+               END-READ.
+
+      *-----------------RELATORIO DE DISCIPLINAS--------------------------
+
+       4600-RELAT-DISCIPLINAS.
+            MOVE 'MODULO - RELATORIO DISCIPLINAS' TO WRK-MODULO.
+            MOVE 5 TO WRK-LINHA.
+            DISPLAY TELA-2.
+            DISPLAY RELAT-CABEC-DISC.
+            MOVE LOW-VALUES TO DISCIPLINAS-CHAVE.
+            START DISCIPLINAS KEY IS NOT LESS THAN DISCIPLINAS-CHAVE
+              INVALID KEY
+                 DISPLAY "NAO ACHOU"
+            END-START.
+            IF DISCIPLINAS-STATUS = 0
+               PERFORM 4650-LISTA-DISCIPLINAS
+                  UNTIL DISCIPLINAS-STATUS NOT = 0
+            END-IF.
+            MOVE "APERTE ALGUMA TECLA" TO WRK-MSGERRO.
+            ACCEPT MOSTRA-ERRO.
+
+       4650-LISTA-DISCIPLINAS.
+            READ DISCIPLINAS NEXT RECORD
+              AT END
+                 CONTINUE
+              NOT AT END
+                 COMPUTE WRK-MEDIA = (DISC-NOTA-1BIMESTRE +
+                     DISC-NOTA-2BIMESTRE + DISC-NOTA-3BIMESTRE +
+                     DISC-NOTA-4BIMESTRE) / 4
+                 MOVE WRK-MEDIA TO WRK-MEDIA-EDITADA
+                 DISPLAY RELAT-REG-DISC
+                 ADD 1 TO WRK-LINHA
+            END-READ.
 
       *---------------------FIM DE PROGRAMA-----------------------------
